@@ -0,0 +1,15 @@
+*> APP-FOOTER.cpy
+*> Shared dashboard FOOTER block (footer-left/footer-right legal
+*> links). COPY this into any SCREEN's 05-level FOOTER instead of
+*> re-typing the footer-links ROW/COL tree on every new screen.
+   05 FOOTER ID "footer" CLASS "footer".
+      10 ROW CLASS "footer-row".
+         15 COL CLASS "footer-left".
+            20 TEXT MSGID "footer.tagline" VALUE "cobol-ui demo — generated UI from .cbl" CLASS "muted".
+            20 TEXT MSGID "footer.disclaimer" VALUE "Not a real service, but structured like one." CLASS "muted".
+         15 COL CLASS "footer-right".
+            20 ROW CLASS "footer-links".
+               25 LINK MSGID "footer.github" VALUE "GitHub" HREF "https://github.com/" CLASS "small-link".
+               25 LINK MSGID "footer.license" VALUE "License" HREF "#license" CLASS "small-link".
+               25 LINK MSGID "footer.privacy" VALUE "Privacy" HREF "#privacy" CLASS "small-link".
+               25 LINK MSGID "footer.terms" VALUE "Terms" HREF "#terms" CLASS "small-link".
