@@ -0,0 +1,9 @@
+      *> AUDIT-RECORD.cpy
+      *> Record layout for AUDIT-FILE, shared by every screen that
+      *> REPEATs over "AUDIT-FILE" (the "audit" card in 11_service.cbl).
+       01 AUDIT-RECORD.
+          05 AUDIT-SEQ           PIC X(04).
+          05 AUDIT-TIME          PIC X(05).
+          05 AUDIT-ACTOR         PIC X(10).
+          05 AUDIT-EVENT         PIC X(12).
+          05 AUDIT-META          PIC X(30).
