@@ -0,0 +1,8 @@
+      *> GUESTBOOK-RECORD.cpy
+      *> Record layout for GUESTBOOK-FILE, shared by any screen that
+      *> REPEATs over "GUESTBOOK-FILE" (the guestbook table in
+      *> 12_90s_homepage.cbl).
+       01 GUESTBOOK-RECORD.
+          05 GUEST-NAME          PIC X(20).
+          05 GUEST-MESSAGE       PIC X(60).
+          05 GUEST-DATE          PIC X(10).
