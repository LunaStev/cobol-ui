@@ -0,0 +1,9 @@
+      *> INVOICE-RECORD.cpy
+      *> Record layout for INVOICES-FILE, shared by any screen that
+      *> REPEATs over "INVOICES-FILE" (the "invoices" card in
+      *> 11_service.cbl).
+       01 INVOICE-RECORD.
+          05 INVOICE-NUMBER      PIC X(13).
+          05 INVOICE-DATE        PIC X(10).
+          05 INVOICE-AMOUNT      PIC X(08).
+          05 INVOICE-STATUS      PIC X(10).
