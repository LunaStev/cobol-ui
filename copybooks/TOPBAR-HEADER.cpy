@@ -0,0 +1,26 @@
+*> TOPBAR-HEADER.cpy
+*> Shared topbar HEADER block (brand, topnav, userbox). COPY this
+*> into any SCREEN's 05-level HEADER instead of re-typing the
+*> ROW/COL tree — rename a nav link here and every screen that
+*> COPYs this member picks it up. TEXT/LINK/BUTTON captions carry
+*> a MSGID so a non-English build resolves them against the
+*> message catalog instead of this literal VALUE.
+   05 HEADER ID "topbar" CLASS "topbar".
+      10 ROW CLASS "topbar-row".
+         15 COL CLASS "brand".
+            20 TEXT MSGID "brand.title" VALUE "COBOL UI Studio" CLASS "brand-title".
+            20 TEXT MSGID "brand.subtitle" VALUE "Declarative UI → HTML generator" CLASS "brand-subtitle".
+         15 COL CLASS "topnav".
+            20 ROW CLASS "topnav-links".
+               25 LINK MSGID "nav.dashboard" VALUE "Dashboard" HREF "#dashboard" CLASS "nav-link".
+               25 LINK MSGID "nav.users" VALUE "Users" HREF "#users" CLASS "nav-link".
+               25 LINK MSGID "nav.billing" VALUE "Billing" HREF "#billing" CLASS "nav-link".
+               25 LINK MSGID "nav.settings" VALUE "Settings" HREF "#settings" CLASS "nav-link".
+               25 LINK MSGID "nav.support" VALUE "Support" HREF "#support" CLASS "nav-link".
+         15 COL CLASS "userbox".
+            20 ROW CLASS "userbox-row".
+               25 IMAGE SRC "https://dummyimage.com/48x48/cccccc/000000.png&text=U" ALT "User avatar" CLASS "avatar".
+               25 COL CLASS "user-meta".
+                  30 TEXT VALUE "LunaStev" CLASS "user-name".
+                  30 TEXT MSGID "userbox.workspace" VALUE "workspace: wavefnd" CLASS "user-workspace".
+               25 BUTTON MSGID "nav.signout" VALUE "Sign out" TYPE "button" CLASS "btn secondary".
