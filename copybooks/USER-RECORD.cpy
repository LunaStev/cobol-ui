@@ -0,0 +1,10 @@
+      *> USER-RECORD.cpy
+      *> Record layout for USERS-FILE, shared by every screen that
+      *> REPEATs over "USERS-FILE" (06_user_list.cbl, the "users" card
+      *> in 11_service.cbl, and the edit-user lookup in 07_edit_user.cbl).
+       01 USER-RECORD.
+          05 USER-ID            PIC X(06).
+          05 USER-NAME          PIC X(30).
+          05 USER-EMAIL         PIC X(40).
+          05 USER-ROLE          PIC X(10).
+          05 USER-STATUS        PIC X(10).
