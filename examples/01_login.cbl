@@ -2,13 +2,20 @@
 
 01 SCREEN ID "login".
    05 HEADER.
-      10 TEXT VALUE "Login".
-   05 BODY.
+      10 TEXT MSGID "login.title" VALUE "Login".
+   05 BODY ACTION "/auth/login" METHOD "POST".
       10 ROW.
-         15 LABEL VALUE "User".
+         15 LABEL MSGID "login.user.label" VALUE "User".
          15 INPUT PIC X(20) NAME "user".
       10 ROW.
-         15 LABEL VALUE "Password".
+         15 LABEL MSGID "login.password.label" VALUE "Password".
          15 INPUT PIC X(20) TYPE "password" NAME "password".
       10 ROW.
-         15 BUTTON VALUE "Sign in" TYPE "submit".
+         15 BUTTON MSGID "login.submit" VALUE "Sign in" TYPE "submit" AUDIT-EVENT "auth.login".
+      10 ROW.
+         15 LINK MSGID "login.forgot" VALUE "Forgot your password?" HREF "03_forgot_password.html".
+      10 HR.
+      10 TEXT MSGID "login.oauth.or" VALUE "Or sign in with".
+      10 ROW.
+         15 BUTTON MSGID "login.oauth.google" VALUE "Continue with Google" TYPE "oauth" PROVIDER "google".
+         15 BUTTON MSGID "login.oauth.okta" VALUE "Continue with Okta" TYPE "oauth" PROVIDER "okta".
