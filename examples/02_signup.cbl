@@ -2,16 +2,20 @@
 
 01 SCREEN ID "signup".
    05 HEADER.
-      10 TEXT VALUE "Sign up".
-   05 BODY.
+      10 TEXT MSGID "signup.title" VALUE "Sign up".
+   05 BODY ACTION "/auth/signup" METHOD "POST".
       10 ROW.
-         15 LABEL VALUE "Email".
-         15 INPUT PIC X(30) TYPE "email".
+         15 LABEL MSGID "signup.email.label" VALUE "Email".
+         15 INPUT PIC X(30) TYPE "email" NAME "email"
+            VALIDATE "required" VALIDATE "email".
       10 ROW.
-         15 LABEL VALUE "Password".
-         15 INPUT PIC X(20) TYPE "password".
+         15 LABEL MSGID "signup.password.label" VALUE "Password".
+         15 INPUT PIC X(20) TYPE "password" NAME "password" ID "signup-password"
+            VALIDATE "required" VALIDATE "minlen 8".
+         15 STRENGTH-METER FOR "signup-password".
       10 ROW.
-         15 LABEL VALUE "Confirm".
-         15 INPUT PIC X(20) TYPE "password".
+         15 LABEL MSGID "signup.confirm.label" VALUE "Confirm".
+         15 INPUT PIC X(20) TYPE "password" NAME "confirm"
+            VALIDATE "required" VALIDATE MATCHES "password".
       10 ROW.
-         15 BUTTON VALUE "Create account".
+         15 BUTTON MSGID "signup.submit" VALUE "Create account" TYPE "submit" AUDIT-EVENT "auth.signup".
