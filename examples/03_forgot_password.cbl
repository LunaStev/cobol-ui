@@ -0,0 +1,15 @@
+*> cobol-ui declarative UI file
+
+01 SCREEN ID "forgot-password".
+   05 HEADER.
+      10 TEXT MSGID "forgotpw.title" VALUE "Forgot your password?".
+   05 BODY ACTION "/auth/forgot-password" METHOD "POST".
+      10 TEXT MSGID "forgotpw.desc" VALUE "Enter the email on your account and we'll send you a reset link.".
+      10 ROW.
+         15 LABEL MSGID "forgotpw.email.label" VALUE "Email".
+         15 INPUT PIC X(30) TYPE "email" NAME "email"
+            VALIDATE "required" VALIDATE "email".
+      10 ROW.
+         15 BUTTON MSGID "forgotpw.submit" VALUE "Send reset link" TYPE "submit" AUDIT-EVENT "auth.forgot-password".
+      10 ROW.
+         15 LINK MSGID "forgotpw.back" VALUE "Back to login" HREF "01_login.html".
