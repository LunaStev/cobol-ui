@@ -0,0 +1,17 @@
+*> cobol-ui declarative UI file
+
+01 SCREEN ID "reset-password" PARAM "token".
+   05 HEADER.
+      10 TEXT MSGID "resetpw.title" VALUE "Choose a new password".
+   05 BODY ACTION "/auth/reset-password" METHOD "POST".
+      10 INPUT TYPE "hidden" NAME "token" PARAM "token".
+      10 ROW.
+         15 LABEL MSGID "resetpw.password.label" VALUE "New password".
+         15 INPUT PIC X(20) TYPE "password" NAME "password"
+            VALIDATE "required" VALIDATE "minlen 8".
+      10 ROW.
+         15 LABEL MSGID "resetpw.confirm.label" VALUE "Confirm new password".
+         15 INPUT PIC X(20) TYPE "password" NAME "confirm"
+            VALIDATE "required" VALIDATE MATCHES "password".
+      10 ROW.
+         15 BUTTON MSGID "resetpw.submit" VALUE "Reset password" TYPE "submit" AUDIT-EVENT "auth.reset-password".
