@@ -1,14 +1,21 @@
 *> cobol-ui declarative UI file
 
-01 SCREEN ID "users".
+01 SCREEN ID "users" USES-FILE "USERS-FILE".
    05 HEADER.
-      10 TEXT VALUE "Users".
+      10 TEXT MSGID "users.title" VALUE "Users".
    05 BODY.
+      10 ROW CLASS "table-toolbar".
+         15 INPUT PIC X(40) TYPE "search" ID "user-search" NAME "q"
+            PLACEHOLDER "Search by name, email, or role"
+            FILTERS "name,email,role" APPLIES-TO "USERS-FILE".
       10 ROW.
-         15 TEXT VALUE "ID".
-         15 TEXT VALUE "Name".
-         15 TEXT VALUE "Email".
+         15 TEXT VALUE "ID" CLASS "th" SORTABLE "true".
+         15 TEXT VALUE "Name" CLASS "th" SORTABLE "true".
+         15 TEXT VALUE "Email" CLASS "th" SORTABLE "true".
+      10 ROW REPEAT SOURCE "USERS-FILE" PAGE-SIZE "10".
+         15 TEXT FIELD "ID".
+         15 TEXT FIELD "NAME".
+         15 TEXT FIELD "EMAIL".
+         15 LINK MSGID "users.edit" VALUE "Edit" HREF "07_edit_user.html" PARAM "user_id" FIELD "ID".
       10 ROW.
-         15 TEXT VALUE "1".
-         15 TEXT VALUE "Alice".
-         15 TEXT VALUE "a@example.com".
+         15 LINK MSGID "pagination.next" VALUE "Next page" HREF "#users" NEXT-PAGE "USERS-FILE".
