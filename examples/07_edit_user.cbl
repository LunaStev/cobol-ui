@@ -1,13 +1,19 @@
-01 SCREEN ID "edit-user".
+01 SCREEN ID "edit-user" PARAM "user_id" USES-FILE "USERS-FILE" KEY "user_id" MATCHES "ID".
    05 HEADER.
-      10 TEXT VALUE "Edit User".
+      10 TEXT MSGID "edituser.title" VALUE "Edit User".
    05 BODY.
-      10 ROW.
-         15 LABEL VALUE "Name".
-         15 INPUT PIC X(20).
-      10 ROW.
-         15 LABEL VALUE "Email".
-         15 INPUT PIC X(30).
-      10 ROW.
-         15 BUTTON VALUE "Save".
-         15 BUTTON VALUE "Cancel".
+      10 COL ID "edit-user-form" ACTION "/api/users" METHOD "POST".
+         15 INPUT TYPE "hidden" NAME "user_id" PARAM "user_id".
+         15 ROW.
+            20 LABEL MSGID "edituser.name.label" VALUE "Name".
+            20 INPUT PIC X(20) NAME "name" FIELD "NAME".
+         15 ROW.
+            20 LABEL MSGID "edituser.email.label" VALUE "Email".
+            20 INPUT PIC X(30) NAME "email" FIELD "EMAIL".
+         15 ROW.
+            20 BUTTON MSGID "edituser.save" VALUE "Save" TYPE "submit" AUDIT-EVENT "users.update".
+            20 LINK MSGID "edituser.cancel" VALUE "Cancel" HREF "06_user_list.html" CLASS "btn secondary".
+      10 COL ID "edit-user-delete" ACTION "/api/users/delete" METHOD "POST".
+         15 INPUT TYPE "hidden" NAME "user_id" PARAM "user_id".
+         15 BUTTON MSGID "edituser.delete" VALUE "Delete user" TYPE "submit"
+            CONFIRM "Delete this user? This cannot be undone." AUDIT-EVENT "users.delete".
