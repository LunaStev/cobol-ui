@@ -1,59 +1,41 @@
-01 SCREEN ID "app" CLASS "saas-app".
-   05 HEADER ID "topbar" CLASS "topbar".
-      10 ROW CLASS "topbar-row".
-         15 COL CLASS "brand".
-            20 TEXT VALUE "COBOL UI Studio" CLASS "brand-title".
-            20 TEXT VALUE "Declarative UI → HTML generator" CLASS "brand-subtitle".
-         15 COL CLASS "topnav".
-            20 ROW CLASS "topnav-links".
-               25 LINK VALUE "Dashboard" HREF "#dashboard" CLASS "nav-link".
-               25 LINK VALUE "Users" HREF "#users" CLASS "nav-link".
-               25 LINK VALUE "Billing" HREF "#billing" CLASS "nav-link".
-               25 LINK VALUE "Settings" HREF "#settings" CLASS "nav-link".
-               25 LINK VALUE "Support" HREF "#support" CLASS "nav-link".
-         15 COL CLASS "userbox".
-            20 ROW CLASS "userbox-row".
-               25 IMAGE SRC "https://dummyimage.com/48x48/cccccc/000000.png&text=U" ALT "User avatar" CLASS "avatar".
-               25 COL CLASS "user-meta".
-                  30 TEXT VALUE "LunaStev" CLASS "user-name".
-                  30 TEXT VALUE "workspace: wavefnd" CLASS "user-workspace".
-               25 BUTTON VALUE "Sign out" TYPE "button" CLASS "btn secondary".
+01 SCREEN ID "app" CLASS "saas-app" THEME "system".
+   COPY TOPBAR-HEADER.
 
    05 BODY ID "dashboard" CLASS "layout".
       10 ROW CLASS "layout-row".
 
          15 COL ID "sidebar" CLASS "sidebar".
-            20 TEXT VALUE "Workspace" CLASS "sidebar-title".
-            20 LINK VALUE "Overview" HREF "#dashboard" CLASS "sidebar-link".
-            20 LINK VALUE "Activity" HREF "#activity" CLASS "sidebar-link".
-            20 LINK VALUE "Reports" HREF "#reports" CLASS "sidebar-link".
-            20 LINK VALUE "Analytics" HREF "#analytics" CLASS "sidebar-link".
-            20 TEXT VALUE "Projects" CLASS "sidebar-title".
-            20 LINK VALUE "UI DSL" HREF "#project-ui" CLASS "sidebar-link".
-            20 LINK VALUE "Compiler" HREF "#project-compiler" CLASS "sidebar-link".
-            20 LINK VALUE "Website" HREF "#project-web" CLASS "sidebar-link".
-            20 TEXT VALUE "Admin" CLASS "sidebar-title".
-            20 LINK VALUE "Users" HREF "#users" CLASS "sidebar-link".
-            20 LINK VALUE "Roles" HREF "#roles" CLASS "sidebar-link".
-            20 LINK VALUE "Audit log" HREF "#audit" CLASS "sidebar-link".
-            20 TEXT VALUE "Billing" CLASS "sidebar-title".
-            20 LINK VALUE "Plans" HREF "#plans" CLASS "sidebar-link".
-            20 LINK VALUE "Invoices" HREF "#invoices" CLASS "sidebar-link".
-            20 LINK VALUE "Payment" HREF "#payment" CLASS "sidebar-link".
-            20 TEXT VALUE "Support" CLASS "sidebar-title".
-            20 LINK VALUE "Tickets" HREF "#support" CLASS "sidebar-link".
-            20 LINK VALUE "Status" HREF "#status" CLASS "sidebar-link".
-            20 LINK VALUE "Docs" HREF "#docs" CLASS "sidebar-link".
+            20 TEXT MSGID "sidebar.workspace" VALUE "Workspace" CLASS "sidebar-title".
+            20 LINK MSGID "sidebar.overview" VALUE "Overview" HREF "#dashboard" CLASS "sidebar-link".
+            20 LINK MSGID "sidebar.activity" VALUE "Activity" HREF "#activity" CLASS "sidebar-link".
+            20 LINK MSGID "sidebar.reports" VALUE "Reports" HREF "#reports" CLASS "sidebar-link".
+            20 LINK MSGID "sidebar.analytics" VALUE "Analytics" HREF "#analytics" CLASS "sidebar-link".
+            20 TEXT MSGID "sidebar.projects" VALUE "Projects" CLASS "sidebar-title".
+            20 LINK MSGID "sidebar.uidsl" VALUE "UI DSL" HREF "#project-ui" CLASS "sidebar-link".
+            20 LINK MSGID "sidebar.compiler" VALUE "Compiler" HREF "#project-compiler" CLASS "sidebar-link".
+            20 LINK MSGID "sidebar.website" VALUE "Website" HREF "#project-web" CLASS "sidebar-link".
+            20 TEXT MSGID "sidebar.admin" VALUE "Admin" CLASS "sidebar-title" VISIBLE-TO "Owner,Admin".
+            20 LINK MSGID "sidebar.users" VALUE "Users" HREF "#users" CLASS "sidebar-link" VISIBLE-TO "Owner,Admin".
+            20 LINK MSGID "sidebar.roles" VALUE "Roles" HREF "#roles" CLASS "sidebar-link" VISIBLE-TO "Owner,Admin".
+            20 LINK MSGID "sidebar.auditlog" VALUE "Audit log" HREF "#audit" CLASS "sidebar-link" VISIBLE-TO "Owner,Admin".
+            20 TEXT MSGID "sidebar.billing" VALUE "Billing" CLASS "sidebar-title".
+            20 LINK MSGID "sidebar.plans" VALUE "Plans" HREF "#plans" CLASS "sidebar-link".
+            20 LINK MSGID "sidebar.invoices" VALUE "Invoices" HREF "#invoices" CLASS "sidebar-link".
+            20 LINK MSGID "sidebar.payment" VALUE "Payment" HREF "#payment" CLASS "sidebar-link".
+            20 TEXT MSGID "sidebar.support" VALUE "Support" CLASS "sidebar-title".
+            20 LINK MSGID "sidebar.tickets" VALUE "Tickets" HREF "#support" CLASS "sidebar-link".
+            20 LINK MSGID "sidebar.status" VALUE "Status" HREF "#status" CLASS "sidebar-link".
+            20 LINK MSGID "sidebar.docs" VALUE "Docs" HREF "#docs" CLASS "sidebar-link".
 
          15 COL ID "content" CLASS "content".
 
             20 COL CLASS "page-header".
-               25 TEXT VALUE "Dashboard" CLASS "page-title".
-               25 TEXT VALUE "Service-like demo page generated from a .cbl UI declaration." CLASS "page-desc".
+               25 TEXT MSGID "dashboard.title" VALUE "Dashboard" CLASS "page-title".
+               25 TEXT MSGID "dashboard.desc" VALUE "Service-like demo page generated from a .cbl UI declaration." CLASS "page-desc".
                25 ROW CLASS "page-actions".
-                  30 BUTTON VALUE "New Campaign" TYPE "button" CLASS "btn primary".
-                  30 BUTTON VALUE "Invite User" TYPE "button" CLASS "btn".
-                  30 LINK VALUE "Open docs" HREF "#docs" CLASS "btn linklike".
+                  30 BUTTON MSGID "dashboard.newcampaign" VALUE "New Campaign" TYPE "button" CLASS "btn primary".
+                  30 BUTTON MSGID "dashboard.inviteuser" VALUE "Invite User" TYPE "button" CLASS "btn".
+                  30 LINK MSGID "dashboard.opendocs" VALUE "Open docs" HREF "#docs" CLASS "btn linklike".
 
             20 ROW ID "kpi" CLASS "kpi-row".
                25 COL CLASS "card kpi-card".
@@ -76,16 +58,16 @@
             20 ROW CLASS "grid-row".
 
                25 COL CLASS "card wide".
-                  30 TEXT VALUE "Quick actions" CLASS "card-title".
+                  30 TEXT MSGID "card.quickactions.title" VALUE "Quick actions" CLASS "card-title".
                   30 ROW CLASS "quick-actions".
-                     35 BUTTON VALUE "Build HTML" TYPE "button" CLASS "btn primary".
-                     35 BUTTON VALUE "Validate DSL" TYPE "button" CLASS "btn".
-                     35 BUTTON VALUE "Export examples" TYPE "button" CLASS "btn".
+                     35 BUTTON MSGID "action.buildhtml" VALUE "Build HTML" TYPE "button" CLASS "btn primary" JOB "BHBUILD" CHECKPOINT "true".
+                     35 BUTTON MSGID "action.validatedsl" VALUE "Validate DSL" TYPE "button" CLASS "btn" JOB "DSLLINT".
+                     35 BUTTON MSGID "action.fieldinventory" VALUE "Field inventory" TYPE "button" CLASS "btn" JOB "FLDINV".
                      35 LINK VALUE "Release notes" HREF "#reports" CLASS "btn linklike".
                   30 TEXT VALUE "Tip: keep the DSL strict. Let the generator do the boring parts." CLASS "muted".
 
                25 COL CLASS "card".
-                  30 TEXT VALUE "Notifications" CLASS "card-title".
+                  30 TEXT MSGID "card.notifications.title" VALUE "Notifications" CLASS "card-title".
                   30 ROW CLASS "notif".
                      35 TEXT VALUE "• build #184 succeeded" CLASS "mono".
                   30 ROW CLASS "notif".
@@ -97,12 +79,15 @@
                   30 LINK VALUE "See all notifications" HREF "#activity" CLASS "small-link".
 
             20 COL ID "activity" CLASS "card".
-               25 TEXT VALUE "Recent activity" CLASS "card-title".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Recent activity" HREF "#activity".
+               25 TEXT MSGID "card.activity.title" VALUE "Recent activity" CLASS "card-title".
                25 ROW CLASS "table head".
-                  30 TEXT VALUE "Time" CLASS "th".
-                  30 TEXT VALUE "Actor" CLASS "th".
-                  30 TEXT VALUE "Action" CLASS "th".
-                  30 TEXT VALUE "Target" CLASS "th".
+                  30 TEXT VALUE "Time" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Actor" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Action" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Target" CLASS "th" SORTABLE "true".
                25 ROW CLASS "table row".
                   30 TEXT VALUE "09:12" CLASS "td".
                   30 TEXT VALUE "system" CLASS "td".
@@ -130,188 +115,164 @@
                   30 TEXT VALUE "api-key #7" CLASS "td".
                25 LINK VALUE "View full audit log" HREF "#audit" CLASS "small-link".
 
-            20 COL ID "project-ui" CLASS "card".
-               25 TEXT VALUE "Create campaign" CLASS "card-title".
+            20 COL ID "project-ui" CLASS "card" ACTION "/api/campaigns" METHOD "POST".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Create campaign" HREF "#project-ui".
+               25 TEXT MSGID "card.campaign.title" VALUE "Create campaign" CLASS "card-title".
                25 TEXT VALUE "A form-like section (still static HTML). Use it to test IDs, FOR, and input props." CLASS "muted".
 
-               25 ROW CLASS "form-row".
-                  30 COL CLASS "field".
-                     35 LABEL VALUE "Campaign name" FOR "campaign-name".
-                     35 INPUT PIC X(32) ID "campaign-name" NAME "campaign_name" PLACEHOLDER "winter-2025" TYPE "text".
-                  30 COL CLASS "field".
-                     35 LABEL VALUE "Channel" FOR "campaign-channel".
-                     35 INPUT PIC X(16) ID "campaign-channel" NAME "channel" PLACEHOLDER "email / push / ads" TYPE "text".
+               25 STEP NUM "1" OF "3" TITLE "Basics".
+                  30 ROW CLASS "form-row".
+                     35 COL CLASS "field".
+                        40 LABEL VALUE "Campaign name" FOR "campaign-name".
+                        40 INPUT PIC X(32) ID "campaign-name" NAME "campaign_name" PLACEHOLDER "winter-2025" TYPE "text".
+                     35 COL CLASS "field".
+                        40 LABEL VALUE "Channel" FOR "campaign-channel".
+                        40 INPUT PIC X(16) ID "campaign-channel" NAME "channel" PLACEHOLDER "email / push / ads" TYPE "text".
 
-               25 ROW CLASS "form-row".
-                  30 COL CLASS "field".
-                     35 LABEL VALUE "Start date" FOR "campaign-start".
-                     35 INPUT PIC X(16) ID "campaign-start" NAME "start_date" TYPE "date".
-                  30 COL CLASS "field".
-                     35 LABEL VALUE "End date" FOR "campaign-end".
-                     35 INPUT PIC X(16) ID "campaign-end" NAME "end_date" TYPE "date".
+                  30 ROW CLASS "form-row".
+                     35 COL CLASS "field".
+                        40 LABEL VALUE "Start date" FOR "campaign-start".
+                        40 INPUT PIC X(16) ID "campaign-start" NAME "start_date" TYPE "date".
+                     35 COL CLASS "field".
+                        40 LABEL VALUE "End date" FOR "campaign-end".
+                        40 INPUT PIC X(16) ID "campaign-end" NAME "end_date" TYPE "date".
 
-               25 ROW CLASS "form-row".
-                  30 COL CLASS "field".
-                     35 LABEL VALUE "Daily budget" FOR "campaign-budget".
-                     35 INPUT PIC X(12) ID "campaign-budget" NAME "budget" TYPE "number" PLACEHOLDER "50".
-                  30 COL CLASS "field".
-                     35 LABEL VALUE "Currency" FOR "campaign-currency".
-                     35 INPUT PIC X(8) ID "campaign-currency" NAME "currency" TYPE "text" PLACEHOLDER "USD".
+                  30 ROW CLASS "form-actions".
+                     35 BUTTON VALUE "Next" TYPE "button" CLASS "btn primary" STEP-NAV "next".
 
-               25 ROW CLASS "form-row".
-                  30 COL CLASS "field".
-                     35 LABEL VALUE "Landing URL" FOR "campaign-url".
-                     35 INPUT PIC X(40) ID "campaign-url" NAME "landing_url" TYPE "url" PLACEHOLDER "https://example.com/landing".
-                  30 COL CLASS "field".
-                     35 LABEL VALUE "Contact email" FOR "campaign-email".
-                     35 INPUT PIC X(32) ID "campaign-email" NAME "contact_email" TYPE "email" PLACEHOLDER "ops@example.com".
+               25 STEP NUM "2" OF "3" TITLE "Budget & targeting".
+                  30 ROW CLASS "form-row".
+                     35 COL CLASS "field".
+                        40 LABEL VALUE "Daily budget" FOR "campaign-budget".
+                        40 INPUT PIC X(12) ID "campaign-budget" NAME "budget" TYPE "number" PLACEHOLDER "50" READONLY-FOR "Billing,Viewer".
+                     35 COL CLASS "field".
+                        40 LABEL VALUE "Currency" FOR "campaign-currency".
+                        40 INPUT PIC X(8) ID "campaign-currency" NAME "currency" TYPE "text" PLACEHOLDER "USD" READONLY-FOR "Billing,Viewer".
 
-               25 ROW CLASS "form-row".
-                  30 COL CLASS "field wide".
-                     35 LABEL VALUE "Description" FOR "campaign-desc".
-                     35 INPUT PIC X(64) ID "campaign-desc" NAME "description" TYPE "text" PLACEHOLDER "short summary…" CLASS "textarea-like".
+                  30 ROW CLASS "form-row".
+                     35 COL CLASS "field".
+                        40 LABEL VALUE "Landing URL" FOR "campaign-url".
+                        40 INPUT PIC X(40) ID "campaign-url" NAME "landing_url" TYPE "url" PLACEHOLDER "https://example.com/landing" READONLY-FOR "Billing,Viewer".
+                     35 COL CLASS "field".
+                        40 LABEL VALUE "Contact email" FOR "campaign-email".
+                        40 INPUT PIC X(32) ID "campaign-email" NAME "contact_email" TYPE "email" PLACEHOLDER "ops@example.com".
 
-               25 ROW CLASS "form-row".
-                  30 COL CLASS "field".
-                     35 LABEL VALUE "Enable tracking" FOR "campaign-track".
-                     35 INPUT ID "campaign-track" TYPE "checkbox" NAME "tracking" CHECKED "true".
-                  30 COL CLASS "field".
-                     35 LABEL VALUE "Send test before launch" FOR "campaign-test".
-                     35 INPUT ID "campaign-test" TYPE "checkbox" NAME "send_test".
+                  30 ROW CLASS "form-actions".
+                     35 BUTTON VALUE "Back" TYPE "button" CLASS "btn secondary" STEP-NAV "back".
+                     35 BUTTON VALUE "Next" TYPE "button" CLASS "btn primary" STEP-NAV "next".
 
-               25 ROW CLASS "form-actions".
-                  30 BUTTON VALUE "Create campaign" TYPE "submit" CLASS "btn primary".
-                  30 BUTTON VALUE "Save draft" TYPE "button" CLASS "btn".
-                  30 BUTTON VALUE "Reset" TYPE "reset" CLASS "btn secondary".
-                  30 LINK VALUE "Learn campaign best practices" HREF "#docs" CLASS "btn linklike".
+               25 STEP NUM "3" OF "3" TITLE "Review".
+                  30 ROW CLASS "form-row".
+                     35 COL CLASS "field wide".
+                        40 LABEL VALUE "Description" FOR "campaign-desc".
+                        40 INPUT PIC X(64) ID "campaign-desc" NAME "description" TYPE "text" PLACEHOLDER "short summary…" CLASS "textarea-like".
+
+                  30 ROW CLASS "form-row".
+                     35 COL CLASS "field".
+                        40 LABEL VALUE "Enable tracking" FOR "campaign-track".
+                        40 INPUT ID "campaign-track" TYPE "checkbox" NAME "tracking" CHECKED "true".
+                     35 COL CLASS "field".
+                        40 LABEL VALUE "Send test before launch" FOR "campaign-test".
+                        40 INPUT ID "campaign-test" TYPE "checkbox" NAME "send_test".
+
+                  30 ROW CLASS "form-actions".
+                     35 BUTTON VALUE "Back" TYPE "button" CLASS "btn secondary" STEP-NAV "back".
+                     35 BUTTON VALUE "Create campaign" TYPE "submit" CLASS "btn primary" AUDIT-EVENT "campaign.create".
+                     35 BUTTON VALUE "Save draft" TYPE "button" CLASS "btn".
+                     35 BUTTON VALUE "Reset" TYPE "reset" CLASS "btn secondary".
+                     35 LINK VALUE "Learn campaign best practices" HREF "#docs" CLASS "btn linklike".
+                  30 TOAST MSGID "toast.campaign.created" VALUE "Campaign created." TYPE "success" TRIGGER "submit".
 
-            20 COL ID "users" CLASS "card".
-               25 TEXT VALUE "Users" CLASS "card-title".
+            20 COL ID "users" CLASS "card" USES-FILE "USERS-FILE".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Admin" HREF "#admin".
+                  30 ITEM VALUE "Users" HREF "#users".
+               25 TEXT MSGID "card.users.title" VALUE "Users" CLASS "card-title".
+               25 ROW CLASS "table-toolbar".
+                  30 INPUT PIC X(40) TYPE "search" ID "dash-user-search" NAME "q"
+                     PLACEHOLDER "Search by name, email, or role" CLASS "search-input"
+                     FILTERS "name,email,role" APPLIES-TO "USERS-FILE".
                25 ROW CLASS "table head".
-                  30 TEXT VALUE "ID" CLASS "th".
-                  30 TEXT VALUE "Name" CLASS "th".
-                  30 TEXT VALUE "Email" CLASS "th".
-                  30 TEXT VALUE "Role" CLASS "th".
-                  30 TEXT VALUE "Status" CLASS "th".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "u-001" CLASS "td".
-                  30 TEXT VALUE "LunaStev" CLASS "td".
-                  30 TEXT VALUE "owner@wavefnd.org" CLASS "td".
-                  30 TEXT VALUE "Owner" CLASS "td".
-                  30 TEXT VALUE "Active" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "u-002" CLASS "td".
-                  30 TEXT VALUE "Alice" CLASS "td".
-                  30 TEXT VALUE "alice@example.com" CLASS "td".
-                  30 TEXT VALUE "Admin" CLASS "td".
-                  30 TEXT VALUE "Active" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "u-003" CLASS "td".
-                  30 TEXT VALUE "Bob" CLASS "td".
-                  30 TEXT VALUE "bob@example.com" CLASS "td".
-                  30 TEXT VALUE "Viewer" CLASS "td".
-                  30 TEXT VALUE "Invited" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "u-004" CLASS "td".
-                  30 TEXT VALUE "Charlie" CLASS "td".
-                  30 TEXT VALUE "charlie@example.com" CLASS "td".
-                  30 TEXT VALUE "Billing" CLASS "td".
-                  30 TEXT VALUE "Suspended" CLASS "td".
+                  30 TEXT VALUE "ID" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Name" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Email" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Role" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Status" CLASS "th" SORTABLE "true".
+               25 ROW CLASS "table row" REPEAT SOURCE "USERS-FILE" PAGE-SIZE "25".
+                  30 TEXT FIELD "ID" CLASS "td".
+                  30 TEXT FIELD "NAME" CLASS "td".
+                  30 TEXT FIELD "EMAIL" CLASS "td".
+                  30 TEXT FIELD "ROLE" CLASS "td".
+                  30 TEXT FIELD "STATUS" CLASS "td".
                25 ROW CLASS "inline-actions".
                   30 BUTTON VALUE "Invite new user" TYPE "button" CLASS "btn primary".
                   30 LINK VALUE "Manage roles" HREF "#roles" CLASS "btn linklike".
+                  30 LINK VALUE "Next page" HREF "#users" NEXT-PAGE "USERS-FILE" CLASS "small-link".
 
             20 COL ID "roles" CLASS "card".
-               25 TEXT VALUE "Roles & access" CLASS "card-title".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Admin" HREF "#admin".
+                  30 ITEM VALUE "Roles & access" HREF "#roles".
+               25 TEXT MSGID "card.roles.title" VALUE "Roles & access" CLASS "card-title".
                25 ROW CLASS "table head".
-                  30 TEXT VALUE "Role" CLASS "th".
-                  30 TEXT VALUE "Permissions" CLASS "th".
+                  30 TEXT VALUE "Role" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Permissions" CLASS "th" SORTABLE "true".
                25 ROW CLASS "table row".
                   30 TEXT VALUE "Owner" CLASS "td".
-                  30 TEXT VALUE "all access" CLASS "td".
+                  30 COL CLASS "td".
+                     35 TEXT VALUE "all access" CLASS "muted".
+                     35 PERMISSION ROLE "Owner" RESOURCE "*" ACTION "*".
                25 ROW CLASS "table row".
                   30 TEXT VALUE "Admin" CLASS "td".
-                  30 TEXT VALUE "manage users, deployments, settings" CLASS "td".
+                  30 COL CLASS "td".
+                     35 TEXT VALUE "manage users, deployments, settings" CLASS "muted".
+                     35 PERMISSION ROLE "Admin" RESOURCE "users" ACTION "manage".
+                     35 PERMISSION ROLE "Admin" RESOURCE "deployments" ACTION "manage".
+                     35 PERMISSION ROLE "Admin" RESOURCE "settings" ACTION "manage".
                25 ROW CLASS "table row".
                   30 TEXT VALUE "Billing" CLASS "td".
-                  30 TEXT VALUE "invoices, payment methods, plan" CLASS "td".
+                  30 COL CLASS "td".
+                     35 TEXT VALUE "invoices, payment methods, plan" CLASS "muted".
+                     35 PERMISSION ROLE "Billing" RESOURCE "invoices" ACTION "manage".
+                     35 PERMISSION ROLE "Billing" RESOURCE "payment-methods" ACTION "manage".
+                     35 PERMISSION ROLE "Billing" RESOURCE "plan" ACTION "manage".
                25 ROW CLASS "table row".
                   30 TEXT VALUE "Viewer" CLASS "td".
-                  30 TEXT VALUE "read-only dashboards" CLASS "td".
-               25 TEXT VALUE "Tip: later we can add a PERMISSION block and compile to policy JSON too." CLASS "muted".
+                  30 COL CLASS "td".
+                     35 TEXT VALUE "read-only dashboards" CLASS "muted".
+                     35 PERMISSION ROLE "Viewer" RESOURCE "dashboards" ACTION "read".
+               25 TEXT MSGID "card.roles.policy" VALUE "Permissions above compile to policy/policy.json." CLASS "muted".
 
-            20 COL ID "audit" CLASS "card".
-               25 TEXT VALUE "Audit log" CLASS "card-title".
+            20 COL ID "audit" CLASS "card" USES-FILE "AUDIT-FILE".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Admin" HREF "#admin".
+                  30 ITEM VALUE "Audit log" HREF "#audit".
+               25 TEXT MSGID "card.audit.title" VALUE "Audit log" CLASS "card-title".
                25 TEXT VALUE "A longer table to stress-test layout + pretty printing." CLASS "muted".
                25 ROW CLASS "table head".
-                  30 TEXT VALUE "Seq" CLASS "th".
-                  30 TEXT VALUE "Time" CLASS "th".
-                  30 TEXT VALUE "Actor" CLASS "th".
-                  30 TEXT VALUE "Event" CLASS "th".
-                  30 TEXT VALUE "Meta" CLASS "th".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "0001" CLASS "td".
-                  30 TEXT VALUE "08:01" CLASS "td".
-                  30 TEXT VALUE "system" CLASS "td".
-                  30 TEXT VALUE "startup" CLASS "td".
-                  30 TEXT VALUE "cold boot ok" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "0002" CLASS "td".
-                  30 TEXT VALUE "08:05" CLASS "td".
-                  30 TEXT VALUE "scheduler" CLASS "td".
-                  30 TEXT VALUE "job" CLASS "td".
-                  30 TEXT VALUE "daily-report queued" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "0003" CLASS "td".
-                  30 TEXT VALUE "08:12" CLASS "td".
-                  30 TEXT VALUE "LunaStev" CLASS "td".
-                  30 TEXT VALUE "update" CLASS "td".
-                  30 TEXT VALUE "settings: theme=system" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "0004" CLASS "td".
-                  30 TEXT VALUE "08:16" CLASS "td".
-                  30 TEXT VALUE "security" CLASS "td".
-                  30 TEXT VALUE "policy" CLASS "td".
-                  30 TEXT VALUE "rate-limit tightened" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "0005" CLASS "td".
-                  30 TEXT VALUE "08:30" CLASS "td".
-                  30 TEXT VALUE "billing" CLASS "td".
-                  30 TEXT VALUE "invoice" CLASS "td".
-                  30 TEXT VALUE "generated INV-2025-1201" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "0006" CLASS "td".
-                  30 TEXT VALUE "08:31" CLASS "td".
-                  30 TEXT VALUE "billing" CLASS "td".
-                  30 TEXT VALUE "payment" CLASS "td".
-                  30 TEXT VALUE "card authorized" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "0007" CLASS "td".
-                  30 TEXT VALUE "08:40" CLASS "td".
-                  30 TEXT VALUE "deploy-bot" CLASS "td".
-                  30 TEXT VALUE "deploy" CLASS "td".
-                  30 TEXT VALUE "api v0.4.2" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "0008" CLASS "td".
-                  30 TEXT VALUE "08:41" CLASS "td".
-                  30 TEXT VALUE "deploy-bot" CLASS "td".
-                  30 TEXT VALUE "healthcheck" CLASS "td".
-                  30 TEXT VALUE "pass 200" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "0009" CLASS "td".
-                  30 TEXT VALUE "08:52" CLASS "td".
-                  30 TEXT VALUE "alice" CLASS "td".
-                  30 TEXT VALUE "invite" CLASS "td".
-                  30 TEXT VALUE "bob@example.com" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "0010" CLASS "td".
-                  30 TEXT VALUE "09:03" CLASS "td".
-                  30 TEXT VALUE "system" CLASS "td".
-                  30 TEXT VALUE "backup" CLASS "td".
-                  30 TEXT VALUE "snapshot ok" CLASS "td".
+                  30 TEXT VALUE "Seq" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Time" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Actor" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Event" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Meta" CLASS "th" SORTABLE "true".
+               25 ROW REPEAT SOURCE "AUDIT-FILE" PAGE-SIZE "8" CLASS "table row".
+                  30 TEXT FIELD "SEQ" CLASS "td".
+                  30 TEXT FIELD "TIME" CLASS "td".
+                  30 TEXT FIELD "ACTOR" CLASS "td".
+                  30 TEXT FIELD "EVENT" CLASS "td".
+                  30 TEXT FIELD "META" CLASS "td".
+               25 LINK MSGID "pagination.next" VALUE "Next page" HREF "#audit" NEXT-PAGE "AUDIT-FILE".
 
             20 COL ID "billing" CLASS "card".
-               25 TEXT VALUE "Billing" CLASS "card-title".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Billing" HREF "#billing".
+               25 TEXT MSGID "card.billing.title" VALUE "Billing" CLASS "card-title".
                25 ROW CLASS "grid-row".
                   30 COL CLASS "card inner".
                      35 TEXT VALUE "Current plan" CLASS "kpi-label".
@@ -325,7 +286,11 @@
                      35 BUTTON VALUE "Update card" TYPE "button" CLASS "btn".
 
             20 COL ID "plans" CLASS "card".
-               25 TEXT VALUE "Plans" CLASS "card-title".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Billing" HREF "#billing".
+                  30 ITEM VALUE "Plans" HREF "#plans".
+               25 TEXT MSGID "card.plans.title" VALUE "Plans" CLASS "card-title".
                25 ROW CLASS "grid-row".
                   30 COL CLASS "card inner".
                      35 TEXT VALUE "Free" CLASS "kpi-value".
@@ -346,35 +311,35 @@
                      35 TEXT VALUE "• SSO + audit" CLASS "mono".
                      35 BUTTON VALUE "Contact sales" TYPE "button" CLASS "btn".
 
-            20 COL ID "invoices" CLASS "card".
-               25 TEXT VALUE "Invoices" CLASS "card-title".
+            20 COL ID "invoices" CLASS "card" USES-FILE "INVOICES-FILE".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Billing" HREF "#billing".
+                  30 ITEM VALUE "Invoices" HREF "#invoices".
+               25 TEXT MSGID "card.invoices.title" VALUE "Invoices" CLASS "card-title".
+               25 ROW CLASS "table-toolbar".
+                  30 BUTTON MSGID "invoices.export.csv" VALUE "Export CSV" TYPE "button" CLASS "btn secondary" JOB "INVXCSV".
+                  30 BUTTON MSGID "invoices.export.pdf" VALUE "Export PDF" TYPE "button" CLASS "btn secondary" JOB "INVXPDF".
                25 ROW CLASS "table head".
-                  30 TEXT VALUE "Invoice" CLASS "th".
-                  30 TEXT VALUE "Date" CLASS "th".
-                  30 TEXT VALUE "Amount" CLASS "th".
-                  30 TEXT VALUE "Status" CLASS "th".
-                  30 TEXT VALUE "Action" CLASS "th".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "INV-2025-1201" CLASS "td".
-                  30 TEXT VALUE "2025-12-01" CLASS "td".
-                  30 TEXT VALUE "$29.00" CLASS "td".
-                  30 TEXT VALUE "Paid" CLASS "td".
-                  30 LINK VALUE "Download" HREF "#download-inv-2025-1201" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "INV-2025-1101" CLASS "td".
-                  30 TEXT VALUE "2025-11-01" CLASS "td".
-                  30 TEXT VALUE "$29.00" CLASS "td".
-                  30 TEXT VALUE "Paid" CLASS "td".
-                  30 LINK VALUE "Download" HREF "#download-inv-2025-1101" CLASS "td".
-               25 ROW CLASS "table row".
-                  30 TEXT VALUE "INV-2025-1001" CLASS "td".
-                  30 TEXT VALUE "2025-10-01" CLASS "td".
-                  30 TEXT VALUE "$29.00" CLASS "td".
-                  30 TEXT VALUE "Paid" CLASS "td".
-                  30 LINK VALUE "Download" HREF "#download-inv-2025-1001" CLASS "td".
+                  30 TEXT VALUE "Invoice" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Date" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Amount" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Status" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Action" CLASS "th" SORTABLE "true".
+               25 ROW CLASS "table row" REPEAT SOURCE "INVOICES-FILE" PAGE-SIZE "3".
+                  30 TEXT FIELD "NUMBER" CLASS "td".
+                  30 TEXT FIELD "DATE" CLASS "td".
+                  30 TEXT FIELD "AMOUNT" CLASS "td".
+                  30 TEXT FIELD "STATUS" CLASS "td".
+                  30 LINK VALUE "Download" HREF "#invoices" CLASS "td" PARAM "invoice" FIELD "NUMBER".
+               25 LINK MSGID "pagination.next" VALUE "Next page" HREF "#invoices" NEXT-PAGE "INVOICES-FILE".
 
-            20 COL ID "payment" CLASS "card".
-               25 TEXT VALUE "Update payment method" CLASS "card-title".
+            20 COL ID "payment" CLASS "card" ACTION "/api/billing/payment-method" METHOD "POST".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Billing" HREF "#billing".
+                  30 ITEM VALUE "Update payment method" HREF "#payment".
+               25 TEXT MSGID "card.payment.title" VALUE "Update payment method" CLASS "card-title".
                25 ROW CLASS "form-row".
                   30 COL CLASS "field".
                      35 LABEL VALUE "Card number" FOR "card-number".
@@ -390,11 +355,15 @@
                      35 LABEL VALUE "CVC" FOR "card-cvc".
                      35 INPUT PIC X(6) ID "card-cvc" TYPE "password" PLACEHOLDER "123".
                25 ROW CLASS "form-actions".
-                  30 BUTTON VALUE "Save payment method" TYPE "submit" CLASS "btn primary".
+                  30 BUTTON VALUE "Save payment method" TYPE "submit" CLASS "btn primary" AUDIT-EVENT "billing.payment-method.update".
                   30 BUTTON VALUE "Cancel" TYPE "button" CLASS "btn secondary".
+               25 TOAST MSGID "toast.payment.saved" VALUE "Payment method updated." TYPE "success" TRIGGER "submit".
 
-            20 COL ID "settings" CLASS "card".
-               25 TEXT VALUE "Settings" CLASS "card-title".
+            20 COL ID "settings" CLASS "card" ACTION "/api/settings" METHOD "POST".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Settings" HREF "#settings".
+               25 TEXT MSGID "card.settings.title" VALUE "Settings" CLASS "card-title".
                25 ROW CLASS "form-row".
                   30 COL CLASS "field".
                      35 LABEL VALUE "Workspace name" FOR "ws-name".
@@ -416,12 +385,20 @@
                   30 COL CLASS "field".
                      35 LABEL VALUE "Experimental features" FOR "set-exp".
                      35 INPUT ID "set-exp" TYPE "checkbox" NAME "experimental".
+               25 ROW CLASS "form-row".
+                  30 COL CLASS "field".
+                     35 LABEL VALUE "Dark mode" FOR "set-theme".
+                     35 INPUT ID "set-theme" TYPE "checkbox" NAME "theme" THEME-TOGGLE "dark".
                25 ROW CLASS "form-actions".
-                  30 BUTTON VALUE "Save settings" TYPE "submit" CLASS "btn primary".
+                  30 BUTTON VALUE "Save settings" TYPE "submit" CLASS "btn primary" AUDIT-EVENT "settings.update".
                   30 LINK VALUE "Read configuration docs" HREF "#docs" CLASS "btn linklike".
+               25 TOAST MSGID "toast.settings.saved" VALUE "Settings saved." TYPE "success" TRIGGER "submit".
 
-            20 COL ID "support" CLASS "card".
-               25 TEXT VALUE "Support ticket" CLASS "card-title".
+            20 COL ID "support" CLASS "card" ACTION "/api/support/tickets" METHOD "POST" ENCTYPE "multipart/form-data".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Support ticket" HREF "#support".
+               25 TEXT MSGID "card.support.title" VALUE "Support ticket" CLASS "card-title".
                25 TEXT VALUE "Write a ticket-like form. Later you can compile it to JSON for an API." CLASS "muted".
                25 ROW CLASS "form-row".
                   30 COL CLASS "field".
@@ -439,38 +416,46 @@
                      35 LABEL VALUE "Email" FOR "ticket-email".
                      35 INPUT PIC X(32) ID "ticket-email" TYPE "email" PLACEHOLDER "you@example.com".
                   30 COL CLASS "field".
-                     35 LABEL VALUE "Attach log URL" FOR "ticket-log".
-                     35 INPUT PIC X(40) ID "ticket-log" TYPE "url" PLACEHOLDER "https://paste.example.com/..." .
+                     35 LABEL VALUE "Attach log file" FOR "ticket-log".
+                     35 INPUT ID "ticket-log" TYPE "file" NAME "attachment"
+                        ACCEPT ".txt,.log,.zip,.png,.jpg" MULTIPLE "true".
                25 ROW CLASS "form-actions".
-                  30 BUTTON VALUE "Submit ticket" TYPE "submit" CLASS "btn primary".
+                  30 BUTTON VALUE "Submit ticket" TYPE "submit" CLASS "btn primary" AUDIT-EVENT "support.ticket.create".
                   30 BUTTON VALUE "Clear" TYPE "reset" CLASS "btn secondary".
                   30 LINK VALUE "Check service status" HREF "#status" CLASS "btn linklike".
+               25 TOAST MSGID "toast.support.submitted" VALUE "Ticket submitted." TYPE "success" TRIGGER "submit".
 
             20 COL ID "status" CLASS "card".
-               25 TEXT VALUE "Service status" CLASS "card-title".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Service status" HREF "#status".
+               25 TEXT MSGID "card.status.title" VALUE "Service status" CLASS "card-title".
                25 ROW CLASS "table head".
-                  30 TEXT VALUE "Component" CLASS "th".
-                  30 TEXT VALUE "Status" CLASS "th".
-                  30 TEXT VALUE "Note" CLASS "th".
+                  30 TEXT VALUE "Component" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Status" CLASS "th" SORTABLE "true".
+                  30 TEXT VALUE "Note" CLASS "th" SORTABLE "true".
                25 ROW CLASS "table row".
                   30 TEXT VALUE "API" CLASS "td".
-                  30 TEXT VALUE "Operational" CLASS "td".
+                  30 TEXT VALUE "Operational" CLASS "td" STATUS-SOURCE "healthcheck.api".
                   30 TEXT VALUE "p95 38ms" CLASS "td".
                25 ROW CLASS "table row".
                   30 TEXT VALUE "Web" CLASS "td".
-                  30 TEXT VALUE "Operational" CLASS "td".
+                  30 TEXT VALUE "Operational" CLASS "td" STATUS-SOURCE "healthcheck.web".
                   30 TEXT VALUE "deploy ok" CLASS "td".
                25 ROW CLASS "table row".
                   30 TEXT VALUE "Billing" CLASS "td".
-                  30 TEXT VALUE "Operational" CLASS "td".
+                  30 TEXT VALUE "Operational" CLASS "td" STATUS-SOURCE "healthcheck.billing".
                   30 TEXT VALUE "no backlog" CLASS "td".
                25 ROW CLASS "table row".
                   30 TEXT VALUE "Email" CLASS "td".
-                  30 TEXT VALUE "Degraded" CLASS "td".
+                  30 TEXT VALUE "Degraded" CLASS "td" STATUS-SOURCE "healthcheck.email".
                   30 TEXT VALUE "provider throttling" CLASS "td".
 
             20 COL ID "docs" CLASS "card".
-               25 TEXT VALUE "Docs (demo)" CLASS "card-title".
+               25 BREADCRUMB.
+                  30 ITEM VALUE "Dashboard" HREF "#dashboard".
+                  30 ITEM VALUE "Docs (demo)" HREF "#docs".
+               25 TEXT MSGID "card.docs.title" VALUE "Docs (demo)" CLASS "card-title".
                25 TEXT VALUE "This section exists to show deep pages without writing any HTML." CLASS "muted".
                25 TEXT VALUE "• Use 01/05/10 levels as nesting." CLASS "mono".
                25 TEXT VALUE "• End every statement with a dot." CLASS "mono".
@@ -478,14 +463,4 @@
                25 TEXT VALUE "• Keep it strict; generators love strict input." CLASS "mono".
                25 LINK VALUE "Back to top" HREF "#dashboard" CLASS "small-link".
 
-   05 FOOTER ID "footer" CLASS "footer".
-      10 ROW CLASS "footer-row".
-         15 COL CLASS "footer-left".
-            20 TEXT VALUE "cobol-ui demo — generated UI from .cbl" CLASS "muted".
-            20 TEXT VALUE "Not a real service, but structured like one." CLASS "muted".
-         15 COL CLASS "footer-right".
-            20 ROW CLASS "footer-links".
-               25 LINK VALUE "GitHub" HREF "https://github.com/" CLASS "small-link".
-               25 LINK VALUE "License" HREF "#license" CLASS "small-link".
-               25 LINK VALUE "Privacy" HREF "#privacy" CLASS "small-link".
-               25 LINK VALUE "Terms" HREF "#terms" CLASS "small-link".
+   COPY APP-FOOTER.
