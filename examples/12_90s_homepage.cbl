@@ -1,8 +1,9 @@
 01 SCREEN NOSTYLE "true" ID "home".
    05 HEADER.
       10 CENTER.
-         15 TEXT AS "h1" VALUE "Neo Park's Home Page".
-         15 TEXT VALUE "Last updated: 1998-07-14".
+         15 TEXT AS "h1" MSGID "home.title" VALUE "Neo Park's Home Page".
+         15 TEXT VALUE "Last updated: 1998-07-14"
+            FUNCTION CURRENT-DATE FORMAT "Last updated: YYYY-MM-DD".
          15 HR.
          15 MARQUEE BEHAVIOR "alternate" SCROLLAMOUNT "6" VALUE "★ Welcome to my personal homepage! ★".
          15 BR.
@@ -14,27 +15,27 @@
    05 BODY.
       10 CENTER.
          15 TEXT VALUE "[ navigation ]".
-         15 LINK VALUE "About" HREF "#about".
+         15 LINK MSGID "home.nav.about" VALUE "About" HREF "#about".
          15 TEXT VALUE " | ".
-         15 LINK VALUE "Specs" HREF "#specs".
+         15 LINK MSGID "home.nav.specs" VALUE "Specs" HREF "#specs".
          15 TEXT VALUE " | ".
-         15 LINK VALUE "Projects" HREF "#projects".
+         15 LINK MSGID "home.nav.projects" VALUE "Projects" HREF "#projects".
          15 TEXT VALUE " | ".
-         15 LINK VALUE "Links" HREF "#links".
+         15 LINK MSGID "home.nav.links" VALUE "Links" HREF "#links".
          15 TEXT VALUE " | ".
-         15 LINK VALUE "Guestbook" HREF "#guestbook".
+         15 LINK MSGID "home.nav.guestbook" VALUE "Guestbook" HREF "#guestbook".
          15 TEXT VALUE " | ".
-         15 LINK VALUE "Contact" HREF "#contact".
+         15 LINK MSGID "home.nav.contact" VALUE "Contact" HREF "#contact".
       10 HR.
 
-      10 TEXT AS "h2" ID "about" VALUE "About Me".
+      10 TEXT AS "h2" ID "about" MSGID "home.about.title" VALUE "About Me".
       10 TEXT VALUE "Hi! I'm Neo Park (fictional). I like low-level programming, retro computers, and strange ideas.".
       10 TEXT VALUE "This page is generated from a COBOL-like UI declaration (.cbl) into plain HTML (no CSS!).".
       10 BR.
       10 TEXT VALUE "I believe code should be readable like a document. That's why I'm experimenting with a declarative syntax.".
       10 HR.
 
-      10 TEXT AS "h2" VALUE "My Philosophy (1990s style)".
+      10 TEXT AS "h2" MSGID "home.philosophy.title" VALUE "My Philosophy (1990s style)".
       10 LIST.
          15 ITEM.
             20 TEXT VALUE "I write programs that survive longer than trends.".
@@ -46,7 +47,7 @@
             20 TEXT VALUE "If something can be described as a form, it should be written like a form.".
       10 HR.
 
-      10 TEXT AS "h2" ID "specs" VALUE "My Computer Specs".
+      10 TEXT AS "h2" ID "specs" MSGID "home.specs.title" VALUE "My Computer Specs".
       10 TEXT VALUE "This is a fictional 1998-ish setup for maximum nostalgia:".
       10 TABLE BORDER "1" CELLPADDING "6" CELLSPACING "0" WIDTH "90%".
          15 TR.
@@ -81,20 +82,20 @@
                25 TEXT VALUE "56k dial-up (DO NOT pick up the phone!)".
       10 HR.
 
-      10 TEXT AS "h2" VALUE "ASCII Art".
+      10 TEXT AS "h2" MSGID "home.ascii.title" VALUE "ASCII Art".
       10 TEXT AS "pre" VALUE "      _   _            \n     | \\ | | ___  ___  \n     |  \\| |/ _ \\/ _ \\ \n     | |\\  |  __/ (_) |\n     |_| \\_|\\___|\\___/ \n\n  'This is fine.'  (but on dial-up)\n".
       10 HR.
 
-      10 TEXT AS "h2" ID "projects" VALUE "Projects".
+      10 TEXT AS "h2" ID "projects" MSGID "home.projects.title" VALUE "Projects".
       10 TEXT VALUE "A list of totally real projects (fictional) that a 90s dev would brag about:".
       10 TABLE BORDER "1" CELLPADDING "6" CELLSPACING "0" WIDTH "95%".
          15 TR.
             20 TD.
-               25 TEXT VALUE "Project".
+               25 TEXT VALUE "Project" CLASS "th" SORTABLE "true".
             20 TD.
-               25 TEXT VALUE "Description".
+               25 TEXT VALUE "Description" CLASS "th" SORTABLE "true".
             20 TD.
-               25 TEXT VALUE "Status".
+               25 TEXT VALUE "Status" CLASS "th" SORTABLE "true".
          15 TR.
             20 TD.
                25 TEXT VALUE "BBS-NG".
@@ -127,7 +128,7 @@
       10 IMAGE SRC "https://dummyimage.com/200x40/ff0000/ffffff.png&text=UNDER+CONSTRUCTION" ALT "under construction".
       10 HR.
 
-      10 TEXT AS "h2" ID "links" VALUE "Cool Links".
+      10 TEXT AS "h2" ID "links" MSGID "home.links.title" VALUE "Cool Links".
       10 LIST.
          15 ITEM.
             20 LINK VALUE "The HTML 4.0 Spec (pretend)" HREF "https://www.w3.org/".
@@ -140,40 +141,38 @@
       10 TEXT VALUE "If a link is broken, that's authentic.".
       10 HR.
 
-      10 TEXT AS "h2" ID "guestbook" VALUE "Guestbook".
-      10 TEXT VALUE "Sign my guestbook! (Not real, static HTML for now.)".
-      10 TABLE BORDER "1" CELLPADDING "6" CELLSPACING "0" WIDTH "95%".
-         15 TR.
-            20 TD.
-               25 TEXT VALUE "Name".
-            20 TD.
-               25 TEXT VALUE "Message".
-            20 TD.
-               25 TEXT VALUE "Date".
+      10 TEXT AS "h2" ID "guestbook" MSGID "home.guestbook.title" VALUE "Guestbook".
+      10 TEXT MSGID "home.guestbook.desc" VALUE "Sign my guestbook!".
+      10 TABLE BORDER "1" CELLPADDING "6" CELLSPACING "0" WIDTH "95%" USES-FILE "GUESTBOOK-FILE".
          15 TR.
             20 TD.
-               25 TEXT VALUE "Alice".
+               25 TEXT VALUE "Name" CLASS "th" SORTABLE "true".
             20 TD.
-               25 TEXT VALUE "Nice homepage! Love the marquee.".
+               25 TEXT VALUE "Message" CLASS "th" SORTABLE "true".
             20 TD.
-               25 TEXT VALUE "1998-06-02".
-         15 TR.
-            20 TD.
-               25 TEXT VALUE "Bob".
-            20 TD.
-               25 TEXT VALUE "I waited 3 minutes on dial-up to load this. Worth it.".
-            20 TD.
-               25 TEXT VALUE "1998-06-19".
-         15 TR.
+               25 TEXT VALUE "Date" CLASS "th" SORTABLE "true".
+         15 TR REPEAT SOURCE "GUESTBOOK-FILE" PAGE-SIZE "10".
             20 TD.
-               25 TEXT VALUE "Charlie".
+               25 TEXT FIELD "NAME".
             20 TD.
-               25 TEXT VALUE "The under construction sign is my spirit animal.".
+               25 TEXT FIELD "MESSAGE".
             20 TD.
-               25 TEXT VALUE "1998-07-01".
+               25 TEXT FIELD "DATE".
+      10 LINK MSGID "pagination.next" VALUE "Next page" HREF "#guestbook" NEXT-PAGE "GUESTBOOK-FILE".
+      10 TEXT AS "h3" MSGID "home.guestbook.form.title" VALUE "Leave a message".
+      10 COL ID "guestbook-form" ACTION "/guestbook" METHOD "POST".
+         15 ROW.
+            20 LABEL MSGID "home.guestbook.form.name.label" VALUE "Name".
+            20 INPUT PIC X(20) NAME "name" VALIDATE "required".
+         15 ROW.
+            20 LABEL MSGID "home.guestbook.form.message.label" VALUE "Message".
+            20 INPUT PIC X(60) NAME "message" VALIDATE "required".
+         15 ROW.
+            20 BUTTON MSGID "home.guestbook.form.submit" VALUE "Sign the guestbook!" TYPE "submit" AUDIT-EVENT "guestbook.sign".
+         15 TOAST MSGID "toast.guestbook.signed" VALUE "Thanks for signing!" TYPE "success" TRIGGER "submit".
       10 HR.
 
-      10 TEXT AS "h2" ID "contact" VALUE "Contact".
+      10 TEXT AS "h2" ID "contact" MSGID "home.contact.title" VALUE "Contact".
       10 TEXT VALUE "Email me (fictional):".
       10 LINK VALUE "neo.park@example.com" HREF "mailto:neo.park@example.com".
       10 BR.
@@ -186,7 +185,8 @@
          15 TEXT VALUE "Visitor Counter:".
          15 IMAGE SRC "https://dummyimage.com/120x30/000000/00ff00.png&text=000123" ALT "counter".
          15 BR.
-         15 TEXT VALUE "© 1998 Neo Park. All rights reserved. (Do people even enforce this?)".
+         15 TEXT VALUE "© 1998 Neo Park. All rights reserved. (Do people even enforce this?)"
+            FUNCTION CURRENT-DATE FORMAT "© YYYY Neo Park. All rights reserved. (Do people even enforce this?)".
          15 BR.
          15 LINK VALUE "[Back to top]" HREF "#home".
 
