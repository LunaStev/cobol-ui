@@ -0,0 +1,24 @@
+//BHBUILD  JOB (ACCTNO),'COMPILE CBL TO HTML',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Compiles every SCREEN in examples/*.cbl to HTML, one screen    *
+//* per step-iteration. Takes a checkpoint after each screen so a  *
+//* failure partway through (bad disk, abend, operator cancel)     *
+//* restarts at the next uncompiled screen instead of from the      *
+//* top. Triggered by the "Build HTML" button on the dashboard.    *
+//* To resume after a failed run, resubmit with RESTART=STEP02     *
+//* added to the JOB card by the operator — do not bake it in      *
+//* here, or a normal first-time build would skip BHINIT.          *
+//*--------------------------------------------------------------*
+//STEP01   EXEC PGM=BHINIT
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//CKPTDD   DD DSN=APPL.CKPT.BHBUILD,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP02   EXEC PGM=BHCOMP,COND=(0,GT)
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//SCRINDD  DD DSN=APPL.EXAMPLES.CBL,DISP=SHR
+//CKPTDD   DD DSN=APPL.CKPT.BHBUILD,DISP=SHR
+//HTMLOUT  DD DSN=APPL.OUTPUT.HTML,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(20,10)),DCB=(RECFM=FB,LRECL=200)
+//SYSOUT   DD SYSOUT=*
