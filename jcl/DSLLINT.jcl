@@ -0,0 +1,19 @@
+//DSLLINT JOB (ACCTNO),'DSL LINT PASS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Checks every SCREEN in examples/*.cbl for unclosed levels,    *
+//* missing dots, duplicate SCREEN IDs, and local HREF "#..."      *
+//* anchors with no matching ID on the same screen, plus the       *
+//* generator's own build-time rules: level numbers step by 5,     *
+//* every INPUT has a NAME or ID, every VALIDATE MATCHES target     *
+//* names a field that actually exists on the screen, every MSGID   *
+//* resolves against messages/en.msgcat (or falls back cleanly).    *
+//* Triggered by the "Validate DSL" button on the dashboard.       *
+//*--------------------------------------------------------------*
+//DSLLINT  EXEC PGM=DSLLINT
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//SCRINDD  DD DSN=APPL.EXAMPLES.CBL,DISP=SHR
+//MSGCAT   DD DSN=APPL.MESSAGES.ENMSGCAT,DISP=SHR
+//RPTOUT   DD DSN=APPL.REPORTS.LINT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=133)
+//SYSOUT   DD SYSOUT=*
