@@ -0,0 +1,13 @@
+//FLDINV  JOB (ACCTNO),'FIELD INVENTORY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Walks every SCREEN in examples/*.cbl and lists each INPUT/    *
+//* LABEL/BUTTON field it finds, one row per field, to a CSV.     *
+//* Triggered by the "Field inventory" button on the dashboard.   *
+//*--------------------------------------------------------------*
+//FLDINV   EXEC PGM=FLDINV
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//SCRINDD  DD DSN=APPL.EXAMPLES.CBL,DISP=SHR
+//RPTOUT   DD DSN=APPL.REPORTS.FIELDINV,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=133)
+//SYSOUT   DD SYSOUT=*
