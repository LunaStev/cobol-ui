@@ -0,0 +1,13 @@
+//INVXCSV  JOB (ACCTNO),'EXPORT INVOICES CSV',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Reads INVOICES-FILE and writes one row per invoice to a CSV    *
+//* for download. Triggered by the "Export CSV" button on the      *
+//* Invoices card of the dashboard.                                 *
+//*--------------------------------------------------------------*
+//INVXCSV  EXEC PGM=INVXCSV
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//INVINDD  DD DSN=APPL.INVOICES.FILE,DISP=SHR
+//RPTOUT   DD DSN=APPL.REPORTS.INVOICES.CSV,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),DCB=(RECFM=FB,LRECL=133)
+//SYSOUT   DD SYSOUT=*
