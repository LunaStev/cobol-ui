@@ -0,0 +1,13 @@
+//INVXPDF  JOB (ACCTNO),'EXPORT INVOICES PDF',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Reads INVOICES-FILE and formats a printable statement to a     *
+//* PDF for download. Triggered by the "Export PDF" button on the  *
+//* Invoices card of the dashboard.                                 *
+//*--------------------------------------------------------------*
+//INVXPDF  EXEC PGM=INVXPDF
+//STEPLIB  DD DSN=APPL.LOADLIB,DISP=SHR
+//INVINDD  DD DSN=APPL.INVOICES.FILE,DISP=SHR
+//RPTOUT   DD DSN=APPL.REPORTS.INVOICES.PDF,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),DCB=(RECFM=FB,LRECL=133)
+//SYSOUT   DD SYSOUT=*
